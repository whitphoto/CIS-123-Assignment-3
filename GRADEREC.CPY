@@ -0,0 +1,15 @@
+      ***************************************************************
+      * SHARED STUDENT/GRADE-TABLE LAYOUT - STUDENT-ID, NAME,        *
+      * GRADE-COUNT, AND THE 6-ENTRY GRADE-VALUE/GRADE-WEIGHT TABLE. *
+      * COPIED INTO input-rec (TEST GRADES, HONOR ROLL) AND INTO     *
+      * PASSED-DATA (TEST GRADES, HONOR ROLL, AVG1) WITH REPLACING   *
+      * SO ALL OF THEM STAY BYTE-FOR-BYTE IDENTICAL -                *
+      * CALL "AVG1" USING PASSED-DATA DEPENDS ON IT. ADD ANY NEW     *
+      * FIELD HERE, NOT IN EACH COPY'S 01-LEVEL GROUP                *
+      ***************************************************************
+           05 GR-SID       PIC X(9).
+           05 GR-SNAME      PIC X(20).
+           05 GR-GCOUNT     PIC 9.
+           05 GR-GTBL OCCURS 6 TIMES.
+               10 GR-GVAL    PIC 999.
+               10 GR-GWGT    PIC 9.

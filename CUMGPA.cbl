@@ -0,0 +1,215 @@
+       identification division.
+       program-id. CUMGPA as "CUMULATIVE GPA".
+      ***************************************************************
+      * THIS PROGRAM MATCHES THIS TERM'S PER-STUDENT AVERAGES       *
+      * (TERMAVG.TXT, WRITTEN BY "TEST GRADES" / PROGRAM1) AGAINST  *
+      * A SAVED PRIOR-TERM MASTER FILE (MASTER.TXT) KEYED ON        *
+      * STUDENT-ID, ROLLS THE NEW TERM INTO EACH STUDENT'S RUNNING  *
+      * AVERAGE, REWRITES MASTER.TXT, AND PRINTS A TRANSCRIPT       *
+      ***************************************************************
+
+
+
+       environment division.
+
+       configuration section.
+
+       INPUT-OUTPUT SECTION.
+       file-control.
+           select TERMAVG-FILE ASSIGN TO "TERMAVG.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           select OPTIONAL MASTER-FILE ASSIGN TO "MASTER.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           select TRANSCRIPT-FILE ASSIGN TO "TRANSCRIPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       File Section.
+       FD TERMAVG-FILE.
+       01 TERMAVG-REC.
+           05 TA-ID             PIC X(9).
+           05 TA-NAME            PIC X(20).
+           05 TA-AVG              PIC 999.
+
+       FD MASTER-FILE.
+       01 MASTER-REC.
+           05 M-ID               PIC X(9).
+           05 M-NAME              PIC X(20).
+           05 M-TOTAL-AVG          PIC 9(7).
+           05 M-TERM-COUNT          PIC 99.
+           05 M-GPA                  PIC 999.
+
+       FD TRANSCRIPT-FILE.
+       01 TRANSCRIPT-REC    PIC X(80).
+
+       working-storage section.
+       01 EOF                  PIC X VALUE "N".
+       01 WS-MASTER-COUNT      PIC 999 VALUE ZERO.
+       01 WS-MASTER-MAX        PIC 999 VALUE 200.
+       01 WS-SUB                PIC 999.
+       01 WS-FOUND-SUB          PIC 999.
+       01 WS-FOUND-FLAG         PIC X.
+
+       01 MASTER-TBL.
+           05 MASTER-ENTRY OCCURS 200 TIMES.
+               10 MT-ID             PIC X(9).
+               10 MT-NAME            PIC X(20).
+               10 MT-TOTAL-AVG         PIC 9(7).
+               10 MT-TERM-COUNT         PIC 99.
+               10 MT-GPA                 PIC 999.
+
+       01 TRANS-HEADER.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(25) VALUE
+               "CUMULATIVE GPA TRANSCRIPT".
+
+       01 TRANS-COLHDR.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(2) VALUE "ID".
+           05 FILLER           PIC X(8) VALUE SPACES.
+           05 FILLER           PIC X(4) VALUE "NAME".
+           05 FILLER           PIC X(11) VALUE SPACES.
+           05 FILLER           PIC X(6) VALUE "TERMS".
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 FILLER           PIC X(3) VALUE "GPA".
+
+       01 TRANS-LINE.
+           05 FILLER           PIC X VALUE SPACES.
+           05 TR-ID              PIC X(9).
+           05 FILLER           PIC X VALUE SPACE.
+           05 TR-NAME             PIC X(20).
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 TR-TERM-COUNT         PIC Z9.
+           05 FILLER           PIC X(6) VALUE SPACES.
+           05 TR-GPA                 PIC Z99.
+
+       procedure division.
+
+       100-MAIN.
+           PERFORM 200-LOAD-MASTER
+           PERFORM 300-APPLY-TERM
+           PERFORM 400-WRITE-MASTER
+           PERFORM 500-WRITE-TRANSCRIPT
+           STOP RUN.
+
+      ***************************************************************
+      * LOADS ANY EXISTING MASTER.TXT (PRIOR TERMS) INTO A TABLE.   *
+      * ON THE VERY FIRST TERM THE FILE WON'T EXIST YET, WHICH IS   *
+      * WHY MASTER-FILE IS DECLARED OPTIONAL                         *
+      ***************************************************************
+       200-LOAD-MASTER.
+           MOVE "N" TO EOF
+           OPEN INPUT MASTER-FILE
+           READ MASTER-FILE
+               AT END MOVE "Y" TO EOF
+           END-READ
+           PERFORM UNTIL EOF = "Y"
+               ADD 1 TO WS-MASTER-COUNT
+               MOVE M-ID TO MT-ID(WS-MASTER-COUNT)
+               MOVE M-NAME TO MT-NAME(WS-MASTER-COUNT)
+               MOVE M-TOTAL-AVG TO MT-TOTAL-AVG(WS-MASTER-COUNT)
+               MOVE M-TERM-COUNT TO MT-TERM-COUNT(WS-MASTER-COUNT)
+               MOVE M-GPA TO MT-GPA(WS-MASTER-COUNT)
+               READ MASTER-FILE
+                   AT END MOVE "Y" TO EOF
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE.
+
+      ***************************************************************
+      * READS TERMAVG.TXT AND ROLLS EACH STUDENT'S NEW AVERAGE INTO *
+      * THE MASTER TABLE, ADDING A NEW ENTRY IF THE ID ISN'T THERE  *
+      * YET (E.G. A TRANSFER STUDENT'S FIRST TERM)                   *
+      ***************************************************************
+       300-APPLY-TERM.
+           MOVE "N" TO EOF
+           OPEN INPUT TERMAVG-FILE
+           READ TERMAVG-FILE
+               AT END MOVE "Y" TO EOF
+           END-READ
+           PERFORM UNTIL EOF = "Y"
+               PERFORM 310-FIND-OR-ADD-MASTER-ENTRY
+               IF WS-FOUND-FLAG = "Y"
+                   ADD TA-AVG TO MT-TOTAL-AVG(WS-FOUND-SUB)
+                   ADD 1 TO MT-TERM-COUNT(WS-FOUND-SUB)
+                   COMPUTE MT-GPA(WS-FOUND-SUB) =
+                       MT-TOTAL-AVG(WS-FOUND-SUB) /
+                       MT-TERM-COUNT(WS-FOUND-SUB)
+               END-IF
+               READ TERMAVG-FILE
+                   AT END MOVE "Y" TO EOF
+               END-READ
+           END-PERFORM
+           CLOSE TERMAVG-FILE.
+
+      ***************************************************************
+      * FINDS TA-ID IN MASTER-TBL, OR ADDS A NEW ENTRY IF IT ISN'T   *
+      * THERE YET. MASTER-TBL IS OCCURS 200 TIMES, SO A NEW ID IS    *
+      * ONLY ADDED IF WS-MASTER-COUNT HAS ROOM LEFT - OTHERWISE      *
+      * WS-FOUND-FLAG COMES BACK "F" AND 300-APPLY-TERM SKIPS        *
+      * ROLLING THAT TERM IN RATHER THAN WRITING PAST THE TABLE'S    *
+      * LAST OCCURRENCE                                              *
+      ***************************************************************
+       310-FIND-OR-ADD-MASTER-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MASTER-COUNT
+               IF MT-ID(WS-SUB) = TA-ID
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   MOVE WS-SUB TO WS-FOUND-SUB
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-FLAG = "N"
+               IF WS-MASTER-COUNT < WS-MASTER-MAX
+                   ADD 1 TO WS-MASTER-COUNT
+                   MOVE WS-MASTER-COUNT TO WS-FOUND-SUB
+                   MOVE TA-ID TO MT-ID(WS-FOUND-SUB)
+                   MOVE TA-NAME TO MT-NAME(WS-FOUND-SUB)
+                   MOVE ZERO TO MT-TOTAL-AVG(WS-FOUND-SUB)
+                   MOVE ZERO TO MT-TERM-COUNT(WS-FOUND-SUB)
+                   MOVE ZERO TO MT-GPA(WS-FOUND-SUB)
+                   MOVE "Y" TO WS-FOUND-FLAG
+               ELSE
+                   MOVE "F" TO WS-FOUND-FLAG
+               END-IF
+           END-IF.
+
+      ***************************************************************
+      * REWRITES MASTER.TXT FROM THE UPDATED TABLE SO THE NEXT      *
+      * TERM'S RUN HAS THIS TERM ROLLED IN                           *
+      ***************************************************************
+       400-WRITE-MASTER.
+           OPEN OUTPUT MASTER-FILE
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MASTER-COUNT
+               MOVE MT-ID(WS-SUB) TO M-ID
+               MOVE MT-NAME(WS-SUB) TO M-NAME
+               MOVE MT-TOTAL-AVG(WS-SUB) TO M-TOTAL-AVG
+               MOVE MT-TERM-COUNT(WS-SUB) TO M-TERM-COUNT
+               MOVE MT-GPA(WS-SUB) TO M-GPA
+               WRITE MASTER-REC
+           END-PERFORM
+           CLOSE MASTER-FILE.
+
+      ***************************************************************
+      * PRINTS THE CUMULATIVE GPA FOR EVERY STUDENT ON FILE          *
+      ***************************************************************
+       500-WRITE-TRANSCRIPT.
+           OPEN OUTPUT TRANSCRIPT-FILE
+           WRITE TRANSCRIPT-REC FROM TRANS-HEADER
+           MOVE SPACES TO TRANSCRIPT-REC
+           WRITE TRANSCRIPT-REC
+           WRITE TRANSCRIPT-REC FROM TRANS-COLHDR
+           MOVE SPACES TO TRANSCRIPT-REC
+           WRITE TRANSCRIPT-REC
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MASTER-COUNT
+               MOVE MT-ID(WS-SUB) TO TR-ID
+               MOVE MT-NAME(WS-SUB) TO TR-NAME
+               MOVE MT-TERM-COUNT(WS-SUB) TO TR-TERM-COUNT
+               MOVE MT-GPA(WS-SUB) TO TR-GPA
+               WRITE TRANSCRIPT-REC FROM TRANS-LINE
+           END-PERFORM
+
+           CLOSE TRANSCRIPT-FILE.

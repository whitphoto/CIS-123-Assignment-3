@@ -0,0 +1,201 @@
+       identification division.
+       program-id. SORTRPT as "HONOR ROLL".
+      ***************************************************************
+      * THIS PROGRAM READS THE SAME INFILE.TXT AS "TEST GRADES"     *
+      * (PROGRAM1), BUT INSTEAD OF A PLAIN GRADE REPORT IT WRITES A *
+      * VERSION OF THE REPORT RANKED BY AVERAGE, DESCENDING, SO THE *
+      * TOP OF SORTED.TXT CAN BE HANDED STRAIGHT TO THE HONOR-ROLL  *
+      * ANNOUNCEMENT                                                *
+      ***************************************************************
+
+
+
+       environment division.
+
+       configuration section.
+
+       INPUT-OUTPUT SECTION.
+       file-control.
+           select INPUT-FILE ASSIGN TO "INFILE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           select SORTED-FILE ASSIGN TO "SORTED.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           select SORT-WORK-FILE ASSIGN TO "SORTWK.TMP".
+
+       data division.
+       File Section.
+       FD input-file.
+       01 input-rec.
+           COPY GRADEREC
+               REPLACING GR-SID BY STUDENT-ID
+                         GR-SNAME BY NAME
+                         GR-GCOUNT BY GRADE-COUNT
+                         GR-GTBL BY GRADE-TBL
+                         GR-GVAL BY GRADE-VALUE
+                         GR-GWGT BY GRADE-WEIGHT.
+
+       01 CONTROL-REC.
+           05 CTL-EXPECTED-COUNT   PIC 9(6).
+           05 FILLER               PIC X(48).
+
+       FD SORTED-FILE.
+       01 SORTED-REC       PIC X(80).
+
+       SD SORT-WORK-FILE.
+       01 SORT-REC.
+           05 SW-AVG            PIC 999.
+           05 SW-NAME            PIC X(20).
+           05 SW-LETTER           PIC X.
+
+       working-storage section.
+       01 EOF                PIC X VALUE "N".
+       01 SORT-EOF           PIC X VALUE "N".
+       01 WS-SUB             PIC 9.
+       01 WS-GRADES-VALID    PIC X VALUE "Y".
+       01 WS-RANK            PIC 999 VALUE ZERO.
+
+       01 PASSED-DATA.
+           COPY GRADEREC
+               REPLACING GR-SID BY P-STUDENT-ID
+                         GR-SNAME BY P-NAME
+                         GR-GCOUNT BY P-GRADE-COUNT
+                         GR-GTBL BY P-GRADE-TBL
+                         GR-GVAL BY P-GRADE
+                         GR-GWGT BY P-WEIGHT.
+           05 P-AVG          PIC 999.
+
+       01 HEADER1.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(17) VALUE "HONOR ROLL REPORT".
+
+      ***************************************************************
+      * EACH LABEL'S FILLER IS SIZED SO THE LABEL STARTS IN THE     *
+      * SAME COLUMN AS THE DATA FIELD IT HEADS IN RANKED-REC        *
+      * (R-RANK, R-NAME, R-AVG, R-LETTER) - KEEP THEM IN SYNC IF    *
+      * RANKED-REC EVER CHANGES                                      *
+      ***************************************************************
+       01 HEADER2.
+           05 FILLER           PIC X VALUE SPACES.
+           05 FILLER           PIC X(4) VALUE "RANK".
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(4) VALUE "NAME".
+           05 FILLER           PIC X(21) VALUE SPACES.
+           05 FILLER           PIC X(7) VALUE "AVERAGE".
+           05 FILLER           PIC X VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE "GRADE".
+
+       01 RANKED-REC.
+           05 FILLER           PIC X VALUE SPACES.
+           05 R-RANK            PIC ZZ9.
+           05 FILLER           PIC X(4) VALUE SPACES.
+           05 R-NAME            PIC X(20).
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 R-AVG             PIC Z99.
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 R-LETTER          PIC X.
+
+       procedure division.
+
+       100-MAIN.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SW-AVG
+               INPUT PROCEDURE 300-BUILD-SORT-RECS
+               OUTPUT PROCEDURE 400-WRITE-RANKED
+           STOP RUN.
+
+      ***************************************************************
+      * READS INFILE.TXT (SKIPPING THE LEADING CONTROL RECORD AND   *
+      * ANY RECORD WITH AN OUT-OF-RANGE GRADE) AND RELEASES ONE     *
+      * SORT-REC PER VALID STUDENT                                  *
+      ***************************************************************
+       300-BUILD-SORT-RECS.
+           OPEN INPUT INPUT-FILE
+           READ INPUT-FILE
+               AT END MOVE "Y" TO EOF
+           END-READ
+
+           PERFORM UNTIL EOF = "Y"
+               READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   PERFORM 310-RELEASE-SORT-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE INPUT-FILE.
+
+       310-RELEASE-SORT-REC.
+           MOVE STUDENT-ID TO P-STUDENT-ID
+           MOVE NAME TO P-NAME
+           MOVE GRADE-COUNT TO P-GRADE-COUNT
+
+           MOVE "Y" TO WS-GRADES-VALID
+           IF GRADE-COUNT < 1 OR GRADE-COUNT > 6
+               MOVE "N" TO WS-GRADES-VALID
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > GRADE-COUNT
+                   MOVE GRADE-VALUE(WS-SUB) TO P-GRADE(WS-SUB)
+                   MOVE GRADE-WEIGHT(WS-SUB) TO P-WEIGHT(WS-SUB)
+               END-PERFORM
+
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > GRADE-COUNT
+                   IF GRADE-VALUE(WS-SUB) > 100
+                       OR GRADE-WEIGHT(WS-SUB) = ZERO
+                       MOVE "N" TO WS-GRADES-VALID
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-GRADES-VALID = "Y"
+               CALL "AVG1" USING PASSED-DATA
+               MOVE NAME TO SW-NAME
+               MOVE P-AVG TO SW-AVG
+               PERFORM 320-SET-SORT-LETTER
+               RELEASE SORT-REC
+           END-IF.
+
+       320-SET-SORT-LETTER.
+           EVALUATE TRUE
+               WHEN P-AVG >= 90
+                   MOVE "A" TO SW-LETTER
+               WHEN P-AVG >= 80
+                   MOVE "B" TO SW-LETTER
+               WHEN P-AVG >= 70
+                   MOVE "C" TO SW-LETTER
+               WHEN P-AVG >= 60
+                   MOVE "D" TO SW-LETTER
+               WHEN OTHER
+                   MOVE "F" TO SW-LETTER
+           END-EVALUATE.
+
+      ***************************************************************
+      * READS THE SORTED WORK FILE BACK (HIGHEST AVERAGE FIRST) AND *
+      * WRITES SORTED.TXT WITH A RANK NUMBER ON EACH LINE           *
+      ***************************************************************
+       400-WRITE-RANKED.
+           OPEN OUTPUT SORTED-FILE
+           WRITE SORTED-REC FROM HEADER1
+           MOVE SPACES TO SORTED-REC
+           WRITE SORTED-REC
+           WRITE SORTED-REC FROM HEADER2
+           MOVE SPACES TO SORTED-REC
+           WRITE SORTED-REC
+
+           PERFORM UNTIL SORT-EOF = "Y"
+               RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO SORT-EOF
+               NOT AT END
+                   ADD 1 TO WS-RANK
+                   MOVE WS-RANK TO R-RANK
+                   MOVE SW-NAME TO R-NAME
+                   MOVE SW-AVG TO R-AVG
+                   MOVE SW-LETTER TO R-LETTER
+                   WRITE SORTED-REC FROM RANKED-REC
+               END-RETURN
+           END-PERFORM
+
+           CLOSE SORTED-FILE.

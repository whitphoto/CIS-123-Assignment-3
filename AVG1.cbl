@@ -2,30 +2,49 @@
        program-id. AVG1.
 
        environment division.
-      I
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       
+       01 WS-WEIGHTED-SUM   PIC 9(7) VALUE ZERO.
+       01 WS-TOTAL-WEIGHT   PIC 9(3) VALUE ZERO.
+       01 WS-SUB            PIC 9   VALUE ZERO.
+
        LINKAGE SECTION.
        01 PASSED-DATA.
-           05 A-NAME           PIC X(20).
-           05 A-GRADE1         PIC 999.
-           05 A-GRADE2         PIC 999.
-           05 A-GRADE3         PIC 999.
+           COPY GRADEREC
+               REPLACING GR-SID BY A-STUDENT-ID
+                         GR-SNAME BY A-NAME
+                         GR-GCOUNT BY A-GRADE-COUNT
+                         GR-GTBL BY A-GRADE-TBL
+                         GR-GVAL BY A-GRADE
+                         GR-GWGT BY A-WEIGHT.
            05 A-AVG            PIC 999.
-           
-
-       procedure division.
-       100-MAIN. 
-           COMPUTE A-AVG = A-GRADE1 +
-                           A-GRADE2 +
-                           A-GRADE3
-           COMPUTE A-AVG = A-AVG / 3
-           
-           
-       EXIT PROGRAM.
-
-       
+
+
+      ***************************************************************
+      * A-AVG IS A CREDIT-HOUR-WEIGHTED AVERAGE, NOT A FLAT MEAN -   *
+      * EACH GRADE'S A-WEIGHT COUNTS IT MORE OR LESS TOWARD A-AVG,   *
+      * E.G. A FINAL WORTH 3 CREDITS OUTWEIGHS A QUIZ WORTH 1        *
+      ***************************************************************
+       procedure division using PASSED-DATA.
+       100-MAIN.
+           MOVE ZERO TO WS-WEIGHTED-SUM
+           MOVE ZERO TO WS-TOTAL-WEIGHT
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > A-GRADE-COUNT
+               COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM +
+                   (A-GRADE(WS-SUB) * A-WEIGHT(WS-SUB))
+               ADD A-WEIGHT(WS-SUB) TO WS-TOTAL-WEIGHT
+           END-PERFORM
+
+           IF WS-TOTAL-WEIGHT > ZERO
+               COMPUTE A-AVG = WS-WEIGHTED-SUM / WS-TOTAL-WEIGHT
+           ELSE
+               MOVE ZERO TO A-AVG
+           END-IF
+
+           EXIT PROGRAM.
+

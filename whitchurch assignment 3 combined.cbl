@@ -1,144 +1,578 @@
+       identification division.
        program-id. Program1 as "TEST GRADES".
       ***************************************************************
-      * THIS PROGRAM IS DESIGNED TO READ IN A STUDENT'S GRADES FROM * 
+      * THIS PROGRAM IS DESIGNED TO READ IN A STUDENT'S GRADES FROM *
       * AN INPUT FILE, CALCULATE THE AVERAGE USING A CALLED PROGRAM *
       * AND THEN PRINT OUT A REPORT                                 *
-      *************************************************************** 
-        
-        
-        
+      ***************************************************************
+
+
+
+       environment division.
+
+       configuration section.
+
        INPUT-OUTPUT SECTION.
        file-control.
            select INPUT-FILE ASSIGN TO "INFILE.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-           select OUTPUT-FILE ASSIGN TO "OUTPUT.TXT"
+           select OPTIONAL OUTPUT-FILE ASSIGN TO "OUTPUT.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-       
-       configuration section.
-       
+           select OPTIONAL EXCEPTION-FILE ASSIGN TO "EXCEPTION.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           select OPTIONAL CSV-FILE ASSIGN TO "OUTPUT.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           select OPTIONAL TERMAVG-FILE ASSIGN TO "TERMAVG.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           select OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        data division.
        File Section.
        FD input-file.
        01 input-rec.
-           05 NAME         PIC X(20).
-           05 GRADE1       PIC 999.
-           05 GRADE2       PIC 999.
-           05 GRADE3       PIC 999.
-       
+           COPY GRADEREC
+               REPLACING GR-SID BY STUDENT-ID
+                         GR-SNAME BY NAME
+                         GR-GCOUNT BY GRADE-COUNT
+                         GR-GTBL BY GRADE-TBL
+                         GR-GVAL BY GRADE-VALUE
+                         GR-GWGT BY GRADE-WEIGHT.
+
+      ************************************************************
+      * THE FIRST RECORD ON INFILE.TXT IS A CONTROL RECORD WITH  *
+      * THE EXPECTED RECORD COUNT, NOT A STUDENT RECORD          *
+      ************************************************************
+       01 CONTROL-REC.
+           05 CTL-EXPECTED-COUNT   PIC 9(6).
+           05 FILLER               PIC X(48).
+
        FD OUTPUT-FILE.
-       01 OUTPUT-REC       PIC X(32).
-       
+       01 OUTPUT-REC       PIC X(80).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-REC.
+           05 FILLER           PIC X VALUE SPACE.
+           05 E-ID               PIC X(9).
+           05 FILLER           PIC X VALUE SPACE.
+           05 E-NAME           PIC X(20).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 E-GRADE-TBL OCCURS 6 TIMES.
+               10 E-GRADE          PIC ZZZ.
+               10 E-WEIGHT         PIC Z.
+
+       FD CSV-FILE.
+       01 CSV-REC           PIC X(100).
+
+      ************************************************************
+      * THIS TERM'S PER-STUDENT AVERAGES, FOR THE CUMGPA PROGRAM *
+      * TO MATCH AGAINST THE PRIOR-TERM MASTER FILE              *
+      ************************************************************
+       FD TERMAVG-FILE.
+       01 TERMAVG-REC.
+           05 TA-ID             PIC X(9).
+           05 TA-NAME            PIC X(20).
+           05 TA-AVG              PIC 999.
+
+      ************************************************************
+      * HOLDS THE COUNT OF RECORDS SUCCESSFULLY PROCESSED SO A   *
+      * RESTARTED RUN CAN SKIP AHEAD INSTEAD OF STARTING OVER    *
+      ************************************************************
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CK-COUNT           PIC 9(6).
+           05 CK-STUDENT-COUNT   PIC 9(5).
+           05 CK-AVG-TOTAL       PIC 9(7).
+           05 CK-HIGH-AVG        PIC 999.
+           05 CK-HIGH-NAME       PIC X(20).
+           05 CK-LOW-AVG         PIC 999.
+           05 CK-LOW-NAME        PIC X(20).
+
        working-storage section.
        01 EOF              PIC X VALUE "N".
-       
-       
+       01 WS-SUB            PIC 9.
+       01 WS-GRADES-VALID   PIC X VALUE "Y".
+       01 WS-EXPECTED-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-RECORDS-READ   PIC 9(6) VALUE ZERO.
+       01 WS-CSV-PTR         PIC 9(3).
+       01 WS-CSV-NUM         PIC ZZ9.
+       01 WS-CHECKPOINT-COUNT    PIC 9(6) VALUE ZERO.
+
+      ************************************************************
+      * CLASS SUMMARY ACCUMULATORS FOR THE TRAILER               *
+      ************************************************************
+       01 WS-STUDENT-COUNT  PIC 9(5) VALUE ZERO.
+       01 WS-AVG-TOTAL      PIC 9(7) VALUE ZERO.
+       01 WS-CLASS-AVG      PIC 999  VALUE ZERO.
+       01 WS-HIGH-AVG       PIC 999  VALUE ZERO.
+       01 WS-HIGH-NAME      PIC X(20) VALUE SPACES.
+       01 WS-LOW-AVG        PIC 999  VALUE 999.
+       01 WS-LOW-NAME       PIC X(20) VALUE SPACES.
+
+
       ************************************************************
       * THIS PASSED-DATA INCLUDES AN FIELD TO RETURN THE AVERAGE *
       ************************************************************
        01 PASSED-DATA.
-           05 P-GRADE1       PIC 999.
-           05 P-GRADE2       PIC 999.
-           05 P-GRADE3       PIC 999.
+           COPY GRADEREC
+               REPLACING GR-SID BY P-STUDENT-ID
+                         GR-SNAME BY P-NAME
+                         GR-GCOUNT BY P-GRADE-COUNT
+                         GR-GTBL BY P-GRADE-TBL
+                         GR-GVAL BY P-GRADE
+                         GR-GWGT BY P-WEIGHT.
            05 P-AVG          PIC 999.
-           
+
        01 HEADER1.
            05 FILLER           PIC X(9) VALUE SPACES.
            05 FILLER           PIC X(12) VALUE "GRADE REPORT".
-           
+
+      ***************************************************************
+      * EACH LABEL'S FILLER IS SIZED SO THE LABEL STARTS IN THE     *
+      * SAME COLUMN AS THE DATA FIELD IT HEADS IN STUDENT-REC (S-ID,*
+      * S-NAME, S-AVG, S-LETTER) - KEEP THEM IN SYNC IF STUDENT-REC *
+      * EVER CHANGES                                                 *
+      ***************************************************************
        01 HEADER2.
-           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X VALUE SPACES.
+           05 FILLER           PIC X(2) VALUE "ID".
+           05 FILLER           PIC X(8) VALUE SPACES.
            05 FILLER           PIC X(4) VALUE "NAME".
-           05 FILLER           PIC X(11) VALUE SPACES.
+           05 FILLER           PIC X(21) VALUE SPACES.
            05 FILLER           PIC X(7) VALUE "AVERAGE".
-           
+           05 FILLER           PIC X VALUE SPACES.
+           05 FILLER           PIC X(5) VALUE "GRADE".
+
+       01 HEADER3.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(54) VALUE
+               "A=90-100  B=80-89  C=70-79  D=60-69  F=BELOW 60".
+
        01 STUDENT-REC.
            05 FILLER           PIC X VALUE SPACES.
+           05 S-ID              PIC X(9).
+           05 FILLER           PIC X VALUE SPACE.
            05 S-NAME           PIC X(20).
            05 FILLER           PIC X(5) VALUE SPACES.
            05 S-AVG            PIC Z99.
-           
+           05 FILLER           PIC X(5) VALUE SPACES.
+           05 S-LETTER         PIC X.
+
+      ************************************************************
+      * CLASS SUMMARY TRAILER LINES WRITTEN AFTER THE LAST       *
+      * STUDENT-REC                                              *
+      ************************************************************
+       01 TRAILER-HDR.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(13) VALUE "CLASS SUMMARY".
+
+       01 TRAILER-COUNT.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE "STUDENTS PROCESSED:".
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-COUNT           PIC ZZ,ZZ9.
+
+       01 TRAILER-CLASS-AVG.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(14) VALUE "CLASS AVERAGE:".
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-CLASS-AVG       PIC Z99.
+
+       01 TRAILER-HIGH.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(8) VALUE "HIGHEST:".
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-HIGH-NAME        PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-HIGH-AVG         PIC Z99.
+
+       01 TRAILER-LOW.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(8) VALUE "LOWEST: ".
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-LOW-NAME         PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-LOW-AVG          PIC Z99.
+
+       01 TRAILER-CONTROL.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(18) VALUE "RECORDS EXPECTED:".
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-EXPECTED         PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(13) VALUE "RECORDS READ:".
+           05 FILLER           PIC X VALUE SPACE.
+           05 T-ACTUAL           PIC ZZZ,ZZ9.
+
+       01 TRAILER-CONTROL-WARN.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 FILLER           PIC X(50) VALUE
+               "*** CONTROL TOTAL MISMATCH - CHECK INPUT ***".
+
        procedure division.
-       
-       
+
+
        100-MAIN.
-           open INPUT input-file
-               OUTPUT OUTPUT-FILE.
-               
-           PERFORM 200-HEADER
-           
+           PERFORM 210-READ-CHECKPOINT
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+               open INPUT input-file
+                   EXTEND OUTPUT-FILE
+                   EXTEND EXCEPTION-FILE
+                   EXTEND CSV-FILE
+                   EXTEND TERMAVG-FILE
+           ELSE
+               open INPUT input-file
+                   OUTPUT OUTPUT-FILE
+                   OUTPUT EXCEPTION-FILE
+                   OUTPUT CSV-FILE
+                   OUTPUT TERMAVG-FILE
+               PERFORM 200-HEADER
+           END-IF
+
+           PERFORM 250-READ-CONTROL-REC
+           PERFORM 260-SKIP-TO-CHECKPOINT
+
            PERFORM UNTIL EOF = "Y"
            READ INPUT-FILE
            AT END
                 MOVE "Y" TO EOF
                     NOT AT END
+                    ADD 1 TO WS-RECORDS-READ
                     PERFORM 300-PROCESS
-            
+                    PERFORM 270-WRITE-CHECKPOINT
+
                END-READ
             END-PERFORM.
+           PERFORM 400-TRAILER
             CLOSE INPUT-FILE
                    OUTPUT-FILE
+                   EXCEPTION-FILE
+                   CSV-FILE
+                   TERMAVG-FILE
+           PERFORM 280-CLEAR-CHECKPOINT
            STOP RUN.
-           
+
        200-HEADER.
            WRITE OUTPUT-REC FROM HEADER1
            MOVE SPACES TO OUTPUT-REC
            WRITE OUTPUT-REC
            WRITE OUTPUT-REC FROM HEADER2
+           WRITE OUTPUT-REC FROM HEADER3
            MOVE SPACES TO OUTPUT-REC
            WRITE OUTPUT-REC.
-       
-           
+
+      ***************************************************************
+      * LOADS THE LAST CHECKPOINTED RECORD COUNT, IF ANY. NO        *
+      * CHECKPOINT.TXT (OR A COUNT OF ZERO IN IT) MEANS START OVER. *
+      * A NONZERO COUNT ALSO RESTORES THE CLASS-SUMMARY ACCUMULATORS *
+      * AS OF THAT CHECKPOINT, SO 400-TRAILER REFLECTS THE WHOLE    *
+      * RUN (PRE- AND POST-RESTART), NOT JUST THE RECORDS SEEN      *
+      * SINCE THE RESTART                                            *
+      ***************************************************************
+       210-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CK-COUNT TO WS-CHECKPOINT-COUNT
+                   IF WS-CHECKPOINT-COUNT > ZERO
+                       MOVE CK-STUDENT-COUNT TO WS-STUDENT-COUNT
+                       MOVE CK-AVG-TOTAL TO WS-AVG-TOTAL
+                       MOVE CK-HIGH-AVG TO WS-HIGH-AVG
+                       MOVE CK-HIGH-NAME TO WS-HIGH-NAME
+                       MOVE CK-LOW-AVG TO WS-LOW-AVG
+                       MOVE CK-LOW-NAME TO WS-LOW-NAME
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
       ***************************************************************
-      * THIS MOVES A STUDENT'S DATA TO THE PASSED-DATA FIELDS AND   * 
-      * CALLS THE PROGRAM TO CALCULATE THE AVERAGE GRADE, WHICH IS  *
+      * THE FIRST RECORD ON INFILE.TXT IS THE CONTROL RECORD, NOT A *
+      * STUDENT RECORD - PULL THE EXPECTED COUNT OFF IT BEFORE THE  *
+      * MAIN READ LOOP STARTS                                       *
+      ***************************************************************
+       250-READ-CONTROL-REC.
+           READ INPUT-FILE
+           AT END
+               MOVE "Y" TO EOF
+           NOT AT END
+               MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           END-READ.
+
+      ***************************************************************
+      * ON A RESTART, READS AND DISCARDS THE DATA RECORDS ALREADY   *
+      * PROCESSED LAST RUN SO 300-PROCESS ONLY SEES NEW RECORDS     *
+      ***************************************************************
+       260-SKIP-TO-CHECKPOINT.
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ
+           PERFORM WS-CHECKPOINT-COUNT TIMES
+               READ INPUT-FILE
+                   AT END MOVE "Y" TO EOF
+               END-READ
+           END-PERFORM.
+
+      ***************************************************************
+      * SAVES THE RECORD COUNT PROCESSED SO FAR, PLUS THE CLASS-     *
+      * SUMMARY ACCUMULATORS AS OF THAT RECORD, SO A JOB THAT ABENDS *
+      * PARTWAY THROUGH CAN RESTART FROM HERE - BOTH THE INPUT       *
+      * POSITION AND THE TRAILER TOTALS - RATHER THAN REPROCESSING   *
+      * FROM RECORD ONE. THIS RUNS AFTER EVERY RECORD, NOT ON A      *
+      * PERIODIC INTERVAL, BECAUSE 300-PROCESS ALREADY WRITES THAT   *
+      * RECORD TO OUTPUT-FILE/CSV-FILE/TERMAVG-FILE/EXCEPTION-FILE   *
+      * IMMEDIATELY - A CHECKPOINT THAT LAGS BEHIND THOSE WRITES     *
+      * WOULD MAKE A RESTART REPROCESS (AND DUPLICATE) WHATEVER WAS  *
+      * WRITTEN SINCE THE LAST CHECKPOINT                             *
+      ***************************************************************
+       270-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ TO CK-COUNT
+           MOVE WS-STUDENT-COUNT TO CK-STUDENT-COUNT
+           MOVE WS-AVG-TOTAL TO CK-AVG-TOTAL
+           MOVE WS-HIGH-AVG TO CK-HIGH-AVG
+           MOVE WS-HIGH-NAME TO CK-HIGH-NAME
+           MOVE WS-LOW-AVG TO CK-LOW-AVG
+           MOVE WS-LOW-NAME TO CK-LOW-NAME
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      ***************************************************************
+      * THE RUN FINISHED CLEANLY, SO RESET THE CHECKPOINT TO ZERO - *
+      * THE NEXT RUN IS A NEW BATCH, NOT A RESTART                  *
+      ***************************************************************
+       280-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CK-COUNT
+           MOVE ZERO TO CK-STUDENT-COUNT
+           MOVE ZERO TO CK-AVG-TOTAL
+           MOVE ZERO TO CK-HIGH-AVG
+           MOVE SPACES TO CK-HIGH-NAME
+           MOVE ZERO TO CK-LOW-AVG
+           MOVE SPACES TO CK-LOW-NAME
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      ***************************************************************
+      * THIS MOVES A STUDENT'S DATA TO THE PASSED-DATA FIELDS AND   *
+      * CALLS AVG1 TO CALCULATE THE AVERAGE GRADE, WHICH IS         *
       * PASSED BACK TO THE MAIN PROGRAM                             *
       ***************************************************************
        300-PROCESS.
-           MOVE GRADE1 TO P-GRADE1
-           MOVE GRADE2 TO P-GRADE2
-           move grade3 to p-grade3
-           
-                   COMPUTE P-AVG = P-GRADE1 +
-                           P-GRADE2 +
-                           P-GRADE3
-           COMPUTE P-AVG = P-AVG / 3
-           
-           MOVE NAME TO S-NAME
-           MOVE P-AVG TO S-AVG
-           WRITE OUTPUT-REC from STUDENT-REC.
-           
-
-          
-           
-      *identification division.
-      *program-id. AVG1.
-      *
-      *environment division.
-      *
-      *INPUT-OUTPUT SECTION.
-      *FILE-CONTROL.
-      *DATA DIVISION.
-      *FILE SECTION.
-      *WORKING-STORAGE SECTION.
-      *
-      *LINKAGE SECTION.
-      *01 PASSED-DATA.
-      *    05 A-NAME           PIC X(20).
-      *    05 A-GRADE1         PIC 999.
-      *    05 A-GRADE2         PIC 999.
-      *    05 A-GRADE3         PIC 999.
-      *    05 A-AVG            PIC 999.
-      *    
-      *
-      *procedure division.
-      *100-MAIN. 
-      *    COMPUTE A-AVG = A-GRADE1 +
-      *                    A-GRADE2 +
-      *                    A-GRADE3
-      *    COMPUTE A-AVG = A-AVG / 3
-      *    
-      *    
-      *EXIT PROGRAM.
-
-       
+           MOVE STUDENT-ID TO P-STUDENT-ID
+           MOVE NAME TO P-NAME
+           MOVE GRADE-COUNT TO P-GRADE-COUNT
+
+           IF GRADE-COUNT < 1 OR GRADE-COUNT > 6
+               MOVE "N" TO WS-GRADES-VALID
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > GRADE-COUNT
+                   MOVE GRADE-VALUE(WS-SUB) TO P-GRADE(WS-SUB)
+                   MOVE GRADE-WEIGHT(WS-SUB) TO P-WEIGHT(WS-SUB)
+               END-PERFORM
+               PERFORM 310-VALIDATE-GRADES
+           END-IF
+
+           IF WS-GRADES-VALID = "Y"
+               CALL "AVG1" USING PASSED-DATA
+
+               MOVE STUDENT-ID TO S-ID
+               MOVE NAME TO S-NAME
+               MOVE P-AVG TO S-AVG
+               PERFORM 350-SET-LETTER
+               WRITE OUTPUT-REC from STUDENT-REC
+               PERFORM 360-ACCUMULATE-TOTALS
+               PERFORM 370-WRITE-CSV
+               PERFORM 380-WRITE-TERMAVG
+           ELSE
+               PERFORM 320-WRITE-EXCEPTION
+           END-IF.
+
+      ***************************************************************
+      * EACH GRADE MUST BE 0-100. GRADE-VALUE IS UNSIGNED PIC 999 SO *
+      * IT CAN NEVER GO NEGATIVE; ONLY THE UPPER BOUND NEEDS A CHECK *
+      * EACH GRADE'S CREDIT-HOURS/WEIGHT MUST ALSO BE AT LEAST 1, OR *
+      * IT WOULD DROP OUT OF THE WEIGHTED AVERAGE SILENTLY. 300-     *
+      * PROCESS ONLY REACHES THIS PARAGRAPH AFTER CONFIRMING         *
+      * GRADE-COUNT ITSELF IS 1-6, SO IT'S SAFE TO USE AS A TABLE    *
+      * SUBSCRIPT BOUND HERE                                          *
+      ***************************************************************
+       310-VALIDATE-GRADES.
+           MOVE "Y" TO WS-GRADES-VALID
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > GRADE-COUNT
+               IF GRADE-VALUE(WS-SUB) > 100
+                   OR GRADE-WEIGHT(WS-SUB) = ZERO
+                   MOVE "N" TO WS-GRADES-VALID
+               END-IF
+           END-PERFORM.
+
+      ***************************************************************
+      * WRITES THE NAME AND THE BAD GRADE VALUES/WEIGHTS TO          *
+      * EXCEPTION.TXT INSTEAD OF INCLUDING THE STUDENT ON THE GRADE  *
+      * REPORT. THE WEIGHT COLUMN IS INCLUDED ALONGSIDE EACH GRADE   *
+      * SO A ZERO-WEIGHT REJECTION (310-VALIDATE-GRADES) IS VISIBLE  *
+      * HERE TOO, NOT JUST AN OUT-OF-RANGE GRADE VALUE - OTHERWISE   *
+      * A ZERO-WEIGHT REJECT LOOKS IDENTICAL TO A VALID RECORD IN    *
+      * THIS FILE. A REJECTED RECORD CAN GET HERE WITH A GRADE-COUNT *
+      * OUTSIDE 1-6 (THAT'S ONE OF THE REASONS IT WAS REJECTED), SO  *
+      * THE LOOP ALSO STOPS AT 6 TO STAY WITHIN E-GRADE-TBL'S OCCURS *
+      ***************************************************************
+       320-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-REC
+           MOVE STUDENT-ID TO E-ID
+           MOVE NAME TO E-NAME
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > GRADE-COUNT OR WS-SUB > 6
+               MOVE GRADE-VALUE(WS-SUB) TO E-GRADE(WS-SUB)
+               MOVE GRADE-WEIGHT(WS-SUB) TO E-WEIGHT(WS-SUB)
+           END-PERFORM
+           WRITE EXCEPTION-REC.
+
+      ***************************************************************
+      * SETS S-LETTER FROM P-AVG USING THE LEGEND PRINTED UNDER     *
+      * HEADER2 (90+=A, 80-89=B, 70-79=C, 60-69=D, BELOW 60=F)      *
+      ***************************************************************
+       350-SET-LETTER.
+           EVALUATE TRUE
+               WHEN P-AVG >= 90
+                   MOVE "A" TO S-LETTER
+               WHEN P-AVG >= 80
+                   MOVE "B" TO S-LETTER
+               WHEN P-AVG >= 70
+                   MOVE "C" TO S-LETTER
+               WHEN P-AVG >= 60
+                   MOVE "D" TO S-LETTER
+               WHEN OTHER
+                   MOVE "F" TO S-LETTER
+           END-EVALUATE.
+
+      ***************************************************************
+      * KEEPS THE RUNNING TOTALS NEEDED FOR THE CLASS SUMMARY       *
+      * TRAILER (400-TRAILER). WS-STUDENT-COUNT = ZERO MEANS THIS   *
+      * IS THE FIRST VALID RECORD SEEN SO FAR (THIS RUN OR, ON A    *
+      * RESTART, THE WHOLE JOB - SEE 210-READ-CHECKPOINT), SO THAT  *
+      * RECORD IS UNCONDITIONALLY BOTH THE HIGH AND THE LOW. A      *
+      * PLAIN "> WS-HIGH-AVG" CHECK SEEDED AT ZERO WOULD NEVER      *
+      * RECORD A LEGITIMATE AVERAGE OF EXACTLY 0 AS THE HIGH        *
+      ***************************************************************
+       360-ACCUMULATE-TOTALS.
+           IF WS-STUDENT-COUNT = ZERO
+               MOVE P-AVG TO WS-HIGH-AVG
+               MOVE NAME TO WS-HIGH-NAME
+               MOVE P-AVG TO WS-LOW-AVG
+               MOVE NAME TO WS-LOW-NAME
+           ELSE
+               IF P-AVG > WS-HIGH-AVG
+                   MOVE P-AVG TO WS-HIGH-AVG
+                   MOVE NAME TO WS-HIGH-NAME
+               END-IF
+               IF P-AVG < WS-LOW-AVG
+                   MOVE P-AVG TO WS-LOW-AVG
+                   MOVE NAME TO WS-LOW-NAME
+               END-IF
+           END-IF
+           ADD 1 TO WS-STUDENT-COUNT
+           ADD P-AVG TO WS-AVG-TOTAL.
+
+      ***************************************************************
+      * WRITES ONE COMMA-DELIMITED OUTPUT.CSV LINE FOR THE SAME      *
+      * STUDENT JUST ADDED TO OUTPUT.TXT, SO A SPREADSHEET OR        *
+      * GRADEBOOK IMPORT GETS THE SAME PASS AS THE PRINTED REPORT.   *
+      * ALWAYS WRITES 6 GRADE COLUMNS (BLANK FOR ANY UNUSED SLOT     *
+      * PAST GRADE-COUNT), NOT JUST GRADE-COUNT OF THEM, SO AVERAGE  *
+      * LANDS IN THE SAME COLUMN ON EVERY ROW REGARDLESS OF HOW MANY *
+      * GRADES A GIVEN STUDENT HAS - OTHERWISE A SPREADSHEET OR      *
+      * GRADEBOOK IMPORT CAN'T RELY ON A FIXED COLUMN LAYOUT.        *
+      *                                                               *
+      * NOTE - COLUMN SET DIFFERS FROM THE ORIGINAL REQUEST: THE     *
+      * ROW HERE IS (ID, NAME, 6 GRADE COLUMNS, AVERAGE); THE        *
+      * ORIGINAL SPEC NAMED (NAME, GRADE1, GRADE2, GRADE3, AVERAGE). *
+      * ID WAS ADDED WHEN STUDENT-ID WAS INTRODUCED, AND THE GRADE   *
+      * COLUMNS WERE FIXED AT 6 (PADDED) TO FIX A RAGGED-COLUMN BUG. *
+      * THIS STILL NEEDS SIGN-OFF FROM WHOEVER OWNS THE IMPORTER/    *
+      * SPREADSHEET TEMPLATE THAT READS OUTPUT.CSV BY POSITION,      *
+      * BEFORE THIS SHIPS AS-IS - DO NOT TREAT THIS SHAPE AS A       *
+      * SETTLED CONTRACT                                              *
+      ***************************************************************
+       370-WRITE-CSV.
+           MOVE SPACES TO CSV-REC
+           MOVE 1 TO WS-CSV-PTR
+           STRING FUNCTION TRIM(STUDENT-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+               INTO CSV-REC
+               WITH POINTER WS-CSV-PTR
+           STRING FUNCTION TRIM(NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+               INTO CSV-REC
+               WITH POINTER WS-CSV-PTR
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               IF WS-SUB <= GRADE-COUNT
+                   MOVE GRADE-VALUE(WS-SUB) TO WS-CSV-NUM
+                   STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                       INTO CSV-REC
+                       WITH POINTER WS-CSV-PTR
+               ELSE
+                   STRING "," DELIMITED BY SIZE
+                       INTO CSV-REC
+                       WITH POINTER WS-CSV-PTR
+               END-IF
+           END-PERFORM
+           MOVE P-AVG TO WS-CSV-NUM
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               INTO CSV-REC
+               WITH POINTER WS-CSV-PTR
+           WRITE CSV-REC.
+
+      ***************************************************************
+      * WRITES THIS TERM'S ID/NAME/AVERAGE TO TERMAVG.TXT SO CUMGPA *
+      * CAN MATCH IT AGAINST THE PRIOR-TERM MASTER FILE FOR A       *
+      * RUNNING GPA                                                  *
+      ***************************************************************
+       380-WRITE-TERMAVG.
+           MOVE STUDENT-ID TO TA-ID
+           MOVE NAME TO TA-NAME
+           MOVE P-AVG TO TA-AVG
+           WRITE TERMAVG-REC.
+
+      ***************************************************************
+      * WRITES THE CLASS SUMMARY TRAILER (COUNT, CLASS AVERAGE,     *
+      * HIGH AND LOW STUDENT) AFTER THE LAST STUDENT-REC            *
+      ***************************************************************
+       400-TRAILER.
+           IF WS-STUDENT-COUNT > ZERO
+               COMPUTE WS-CLASS-AVG =
+                   WS-AVG-TOTAL / WS-STUDENT-COUNT
+           ELSE
+               MOVE ZERO TO WS-CLASS-AVG
+               MOVE ZERO TO WS-HIGH-AVG
+               MOVE ZERO TO WS-LOW-AVG
+           END-IF
+
+           MOVE SPACES TO OUTPUT-REC
+           WRITE OUTPUT-REC
+           WRITE OUTPUT-REC FROM TRAILER-HDR
+
+           MOVE WS-STUDENT-COUNT TO T-COUNT
+           WRITE OUTPUT-REC FROM TRAILER-COUNT
+
+           MOVE WS-CLASS-AVG TO T-CLASS-AVG
+           WRITE OUTPUT-REC FROM TRAILER-CLASS-AVG
+
+           MOVE WS-HIGH-NAME TO T-HIGH-NAME
+           MOVE WS-HIGH-AVG TO T-HIGH-AVG
+           WRITE OUTPUT-REC FROM TRAILER-HIGH
+
+           MOVE WS-LOW-NAME TO T-LOW-NAME
+           MOVE WS-LOW-AVG TO T-LOW-AVG
+           WRITE OUTPUT-REC FROM TRAILER-LOW
 
+           MOVE WS-EXPECTED-COUNT TO T-EXPECTED
+           MOVE WS-RECORDS-READ TO T-ACTUAL
+           WRITE OUTPUT-REC FROM TRAILER-CONTROL
+           IF WS-RECORDS-READ NOT = WS-EXPECTED-COUNT
+               WRITE OUTPUT-REC FROM TRAILER-CONTROL-WARN
+           END-IF.
